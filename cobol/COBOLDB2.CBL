@@ -1,47 +1,978 @@
-* --------------------------------------------------------------
-* Selects a single employee into a record's detail fields, and
-* then displays them by displaying the record.
-*
-* Demonstrates Cobol-to-Java translation of a DB2 SELECT INTO
-* the detail fields of a parent record.
-*
-* Java has no native notion of a record aggregate. A SQL
-* SELECT INTO similarly lacks a record construct.
-*
-* Lou Mauget, January 31, 2017
-* --------------------------------------------------------------
-
- IDENTIFICATION DIVISION.
- PROGRAM-ID. COBOLDB2.
- DATA DIVISION.
-   WORKING-STORAGE SECTION.
-   EXEC SQL
-      INCLUDE SQLCA
-   END-EXEC.
-
-   EXEC SQL
-      INCLUDE EMPLOYEE
-   END-EXEC.
-
-   EXEC SQL BEGIN DECLARE SECTION
-   END-EXEC.
-      01 WS-EMPLOYEE-RECORD.
-         05 WS-EMPNO PIC XXXXXX.
-         05 WS-LAST-NAME PIC XXXXXXXXXXXXXXX.
-         05 WS-FIRST-NAME PIC XXXXXXXXXXXX.
-   EXEC SQL END DECLARE SECTION
-   END-EXEC.
-
- PROCEDURE DIVISION.
-   EXEC SQL
-      SELECT EMPNO, LASTNAME, FIRSTNME
-      INTO :WS-EMPNO, :WS-LAST-NAME, :WS-FIRST-NAME FROM EMPLOYEE
-      WHERE EMPNO=200310
-   END-EXEC.
-
-   IF SQLCODE = 0
-      DISPLAY WS-EMPLOYEE-RECORD
-   ELSE
-      DISPLAY 'Error'
-   END-IF.
- STOP RUN.
+000010*****************************************************************
+000020*  COBOLDB2                                                     *
+000030*                                                                *
+000040*  EMPLOYEE INQUIRY / EXTRACT / MAINTENANCE BATCH PROGRAM.      *
+000050*                                                                *
+000060*  RUN MODE IS SUPPLIED BY A JCL PARM STRING (OR, IF NO PARM    *
+000070*  IS PRESENT, BY A SMALL PARAMETER FILE READ AT START-UP):     *
+000080*                                                                *
+000090*      MODE 1 - SINGLE EMPLOYEE LOOKUP BY EMPNO                 *
+000100*      MODE 2 - DEPARTMENT ROSTER REPORT (CURSOR OVER EMPLOYEE  *
+000110*               FOR A GIVEN WORKDEPT)                           *
+000120*      MODE 3 - BATCH MULTI-EMPLOYEE EXTRACT, DRIVEN BY AN      *
+000130*               INPUT FILE OF EMPNO VALUES                      *
+000140*      MODE 4 - EMPLOYEE MAINTENANCE (UPDATE) FROM A            *
+000150*               TRANSACTION FILE                                *
+000160*                                                                *
+000170*  MODES 2 AND 3 LOOP OVER MULTIPLE EMPLOYEE ROWS AND SO ALSO   *
+000180*  ACCUMULATE A RECORD COUNT AND CHECKSUM CONTROL TOTAL, WHICH  *
+000190*  IS RECONCILED AGAINST AN OPERATIONS-SUPPLIED CONTROL FILE.   *
+000200*                                                                *
+000210*  EVERY EMPLOYEE ROW TOUCHED, IN ANY MODE, IS LOGGED TO THE    *
+000220*  PII AUDIT TRAIL FILE BEFORE STOP RUN.                        *
+000230*                                                                *
+000240*  Demonstrates Cobol-to-Java translation of a DB2 SELECT INTO  *
+000250*  the detail fields of a parent record.                        *
+000260*                                                                *
+000270*  Java has no native notion of a record aggregate. A SQL       *
+000280*  SELECT INTO similarly lacks a record construct.               *
+000290*                                                                *
+000300*  Lou Mauget, January 31, 2017                                  *
+000310*****************************************************************
+000320 IDENTIFICATION DIVISION.
+000330 PROGRAM-ID.    COBOLDB2.
+000340 AUTHOR.        R HENSLEY.
+000350 INSTALLATION.  KEYHOLE SOFTWARE - HR SYSTEMS.
+000360 DATE-WRITTEN.  01/31/2017.
+000370 DATE-COMPILED.
+000380*****************************************************************
+000390*  MODIFICATION HISTORY                                         *
+000400*  DATE       INIT  DESCRIPTION                                 *
+000410*  01/31/2017 LM    ORIGINAL PROGRAM - SINGLE EMPLOYEE LOOKUP   *
+000420*                   WITH EMPNO HARD-CODED IN THE SELECT.        *
+000430*  02/14/2017 RH    EMPNO NOW COMES FROM A JCL PARM OR, IF NONE *
+000440*                   IS PASSED, A SMALL PARAMETER FILE, AND IS   *
+000450*                   MOVED TO WS-EMPNO BEFORE THE SELECT RUNS.   *
+000460*  03/02/2017 RH    ADDED DEPARTMENT ROSTER REPORT MODE - A     *
+000470*                   CURSOR FETCH LOOP OVER EMPLOYEE FOR A GIVEN *
+000480*                   WORKDEPT, PRODUCING A PAGINATED REPORT      *
+000490*                   INSTEAD OF A SINGLE DISPLAY LINE.           *
+000500*  03/20/2017 RH    ADDED THE PII ACCESS AUDIT TRAIL FILE -     *
+000510*                   EVERY EMPNO TOUCHED IS LOGGED WITH RUN      *
+000520*                   DATE/TIME, JOB/USER ID AND SQLCODE.         *
+000530*  04/10/2017 RH    ADDED MODE 4, EMPLOYEE MAINTENANCE, WHICH   *
+000540*                   VALIDATES AND UPDATES EMPLOYEE ROWS FROM A  *
+000550*                   TRANSACTION FILE INSTEAD OF AD HOC SQL.     *
+000560*  05/01/2017 RH    ADDED CONTROL-TOTAL RECONCILIATION (RECORD  *
+000570*                   COUNT AND CHECKSUM) FOR THE MULTI-ROW       *
+000580*                   ROSTER AND BATCH EXTRACT MODES.             *
+000590*  05/01/2017 RH    ADDED MODE 3, BATCH MULTI-EMPLOYEE EXTRACT, *
+000600*                   DRIVEN BY AN INPUT FILE OF EMPNO VALUES.    *
+000610*  05/15/2017 RH    ADDED JSON OUTPUT OF EACH EXTRACTED         *
+000620*                   EMPLOYEE ROW FOR THE INTEGRATION LAYER.     *
+000630*  05/15/2017 RH    ADDED THE OUTEMP SEQUENTIAL OUTPUT FILE SO  *
+000640*                   DOWNSTREAM JOBS NO LONGER HAVE TO RE-QUERY  *
+000650*                   DB2 FOR DATA THIS PROGRAM ALREADY FETCHED.  *
+000660*  05/20/2017 RH    EXPANDED WS-EMPLOYEE-RECORD AND THE SELECT  *
+000670*                   LIST TO THE FULL EMPLOYEE TABLE ROW.        *
+000680*****************************************************************
+000690 ENVIRONMENT DIVISION.
+000700 CONFIGURATION SECTION.
+000710 SOURCE-COMPUTER.  IBM-ZSERIES.
+000720 OBJECT-COMPUTER.  IBM-ZSERIES.
+000730 INPUT-OUTPUT SECTION.
+000740 FILE-CONTROL.
+000750     SELECT OUTEMP-FILE
+000760         ASSIGN TO OUTEMP
+000770         ORGANIZATION IS SEQUENTIAL
+000780         FILE STATUS IS WS-OUTEMP-STATUS.
+000790 
+000800     SELECT AUDIT-FILE
+000810         ASSIGN TO AUDITLOG
+000820         ORGANIZATION IS SEQUENTIAL
+000830         FILE STATUS IS WS-AUDIT-STATUS.
+000840 
+000850     SELECT JSON-FILE
+000860         ASSIGN TO JSONOUT
+000870         ORGANIZATION IS SEQUENTIAL
+000880         FILE STATUS IS WS-JSON-STATUS.
+000890 
+000900     SELECT RPT-FILE
+000910         ASSIGN TO RPTOUT
+000920         ORGANIZATION IS SEQUENTIAL
+000930         FILE STATUS IS WS-RPT-STATUS.
+000940 
+000950     SELECT PARM-FILE
+000960         ASSIGN TO PARMFILE
+000970         ORGANIZATION IS SEQUENTIAL
+000980         FILE STATUS IS WS-PARM-FILE-STATUS.
+000990 
+001000     SELECT EMPNO-DRIVE-FILE
+001010         ASSIGN TO EMPNOIN
+001020         ORGANIZATION IS SEQUENTIAL
+001030         FILE STATUS IS WS-DRIVE-STATUS.
+001040 
+001050     SELECT TRAN-FILE
+001060         ASSIGN TO TRANIN
+001070         ORGANIZATION IS SEQUENTIAL
+001080         FILE STATUS IS WS-TRAN-STATUS.
+001090 
+001100     SELECT CONTROL-FILE
+001110         ASSIGN TO CTLFILE
+001120         ORGANIZATION IS SEQUENTIAL
+001130         FILE STATUS IS WS-CTL-STATUS.
+001140 
+001150 DATA DIVISION.
+001160 FILE SECTION.
+001170 FD  OUTEMP-FILE
+001180     RECORDING MODE IS F
+001190     LABEL RECORDS ARE STANDARD.
+001200 COPY EMPOUT.
+001210 
+001220 FD  AUDIT-FILE
+001230     RECORDING MODE IS F
+001240     LABEL RECORDS ARE STANDARD.
+001250 COPY AUDREC.
+001260 
+001270 FD  JSON-FILE
+001280     RECORDING MODE IS F
+001290     LABEL RECORDS ARE STANDARD.
+001300 COPY JSONREC.
+001310 
+001320 FD  RPT-FILE
+001330     RECORDING MODE IS F
+001340     LABEL RECORDS ARE STANDARD.
+001350 01  RPT-RECORD                  PIC X(132).
+001360 
+001370 FD  PARM-FILE
+001380     RECORDING MODE IS F
+001390     LABEL RECORDS ARE STANDARD.
+001400 COPY PARMREC.
+001410 
+001420 FD  EMPNO-DRIVE-FILE
+001430     RECORDING MODE IS F
+001440     LABEL RECORDS ARE STANDARD.
+001450 COPY EMPNOIN.
+001460 
+001470 FD  TRAN-FILE
+001480     RECORDING MODE IS F
+001490     LABEL RECORDS ARE STANDARD.
+001500 COPY TRANREC.
+001510 
+001520 FD  CONTROL-FILE
+001530     RECORDING MODE IS F
+001540     LABEL RECORDS ARE STANDARD.
+001550 COPY CTLREC.
+001560 
+001570 WORKING-STORAGE SECTION.
+001580 EXEC SQL
+001590     INCLUDE SQLCA
+001600 END-EXEC.
+001610 
+001620 EXEC SQL
+001630     INCLUDE EMPLOYEE
+001640 END-EXEC.
+001650 
+001660 EXEC SQL BEGIN DECLARE SECTION
+001670 END-EXEC.
+001680 01  WS-EMPLOYEE-RECORD.
+001690         05  WS-EMPNO                PIC X(06).
+001700         05  WS-EMPNO-NUM REDEFINES
+001710             WS-EMPNO                PIC 9(06).
+001720         05  WS-LAST-NAME            PIC X(15).
+001730         05  WS-FIRST-NAME           PIC X(12).
+001740         05  WS-WORKDEPT             PIC X(03).
+001750         05  WS-PHONENO              PIC X(04).
+001760         05  WS-HIREDATE             PIC X(10).
+001770         05  WS-JOB                  PIC X(08).
+001780         05  WS-EDLEVEL              PIC S9(04) COMP.
+001790         05  WS-SEX                  PIC X(01).
+001800         05  WS-BIRTHDATE            PIC X(10).
+001810         05  WS-SALARY               PIC S9(07)V99 COMP-3.
+001820         05  WS-BONUS                PIC S9(07)V99 COMP-3.
+001830         05  WS-COMM                 PIC S9(07)V99 COMP-3.
+001840 01  WS-SEARCH-WORKDEPT          PIC X(03).
+001850 01  WS-UPD-WORKDEPT             PIC X(03).
+001860 01  WS-UPD-PHONENO              PIC X(04).
+001870 01  WS-UPD-LASTNAME             PIC X(15).
+001880 01  WS-UPD-FIRSTNME             PIC X(12).
+001890 01  WS-UPD-EMPNO                PIC X(06).
+001900 01  WS-DEPT-CHECK               PIC X(03).
+001910 01  WS-DEPT-COUNT               PIC S9(09) COMP.
+001920 EXEC SQL END DECLARE SECTION
+001930 END-EXEC.
+001940 
+001950*****************************************************************
+001960*  FILE STATUS SWITCHES                                         *
+001970*****************************************************************
+001980 01  WS-FILE-STATUSES.
+001990     05  WS-OUTEMP-STATUS            PIC X(02).
+002000     05  WS-AUDIT-STATUS             PIC X(02).
+002010     05  WS-JSON-STATUS              PIC X(02).
+002020     05  WS-RPT-STATUS               PIC X(02).
+002030     05  WS-PARM-FILE-STATUS         PIC X(02).
+002040     05  WS-DRIVE-STATUS             PIC X(02).
+002050     05  WS-TRAN-STATUS              PIC X(02).
+002060     05  WS-CTL-STATUS               PIC X(02).
+002070 
+002080*****************************************************************
+002090*  RUN-MODE SWITCH, PARSED FROM THE PARM STRING / PARM FILE     *
+002100*****************************************************************
+002110 01  WS-RUN-MODE.
+002120     05  WS-RUN-MODE-CODE            PIC X(01).
+002130         88  MODE-SINGLE-LOOKUP          VALUE '1'.
+002140         88  MODE-DEPT-ROSTER            VALUE '2'.
+002150         88  MODE-BATCH-EXTRACT          VALUE '3'.
+002160         88  MODE-UPDATE                 VALUE '4'.
+002170         88  MODE-IS-VALID
+002180             VALUE '1' '2' '3' '4'.
+002190 
+002200 01  WS-IDENTIFICATION.
+002210     05  WS-JOB-ID                   PIC X(08).
+002220     05  WS-USER-ID                  PIC X(08).
+002230     05  WS-RUN-DATE                 PIC X(08).
+002240     05  WS-RUN-TIME                 PIC X(08).
+002250
+002260*****************************************************************
+002270*  ACTION THE CALLER OF 4000-WRITE-AUDIT-RECORD IS LOGGING --    *
+002280*  SET THIS IMMEDIATELY BEFORE EACH PERFORM OF 4000 SO THE       *
+002290*  AUDIT ROW REFLECTS THE SQL STATEMENT THAT ACTUALLY RAN,       *
+002300*  RATHER THAN BEING INFERRED FROM THE RUN MODE.                 *
+002310*****************************************************************
+002320 01  WS-AUD-ACTION                   PIC X(08).
+002330
+002340*****************************************************************
+002350*  PROGRAM SWITCHES                                             *
+002360*****************************************************************
+002370 01  WS-SWITCHES.
+002380     05  WS-DRIVE-EOF-SW             PIC X(01)  VALUE 'N'.
+002390         88  DRIVE-EOF                   VALUE 'Y'.
+002400     05  WS-TRAN-EOF-SW              PIC X(01)  VALUE 'N'.
+002410         88  TRAN-EOF                    VALUE 'Y'.
+002420     05  WS-CURSOR-EOF-SW            PIC X(01)  VALUE 'N'.
+002430         88  CURSOR-EOF                   VALUE 'Y'.
+002440     05  WS-CTL-FOUND-SW             PIC X(01)  VALUE 'N'.
+002450         88  CTL-RECORD-FOUND            VALUE 'Y'.
+002460     05  WS-TRAN-VALID-SW            PIC X(01)  VALUE 'Y'.
+002470         88  TRAN-IS-VALID                VALUE 'Y'.
+002480         88  TRAN-IS-INVALID              VALUE 'N'.
+002490 
+002500*****************************************************************
+002510*  STANDALONE COUNTERS AND ACCUMULATORS                         *
+002520*****************************************************************
+002530 77  WS-RECORD-COUNT                PIC 9(07)   COMP VALUE ZERO.
+002540 77  WS-CHECKSUM-TOTAL              PIC 9(09)   COMP VALUE ZERO.
+002550 77  WS-PAGE-COUNT                  PIC 9(04)   COMP VALUE ZERO.
+002560 77  WS-LINE-COUNT                  PIC 9(02)   COMP VALUE ZERO.
+002570 77  WS-LINES-PER-PAGE              PIC 9(02)   COMP VALUE 20.
+002580 77  WS-RETURN-CODE                 PIC S9(04)  COMP VALUE ZERO.
+002590 
+002600*****************************************************************
+002610*  REPORT HEADING AND DETAIL LINES                              *
+002620*****************************************************************
+002630 01  WS-RPT-HEADING-1.
+002640     05  FILLER                      PIC X(10)  VALUE SPACES.
+002650     05  FILLER                      PIC X(30)
+002660         VALUE 'DEPARTMENT EMPLOYEE ROSTER'.
+002670     05  FILLER                      PIC X(10)  VALUE SPACES.
+002680     05  FILLER                      PIC X(05)  VALUE 'PAGE '.
+002690     05  WS-RPT-PAGE-OUT             PIC ZZZ9.
+002700     05  FILLER                      PIC X(73)  VALUE SPACES.
+002710 
+002720 01  WS-RPT-HEADING-2.
+002730     05  FILLER                      PIC X(10)  VALUE SPACES.
+002740     05  FILLER                      PIC X(14)
+002750         VALUE 'RUN DATE    : '.
+002760     05  WS-RPT-DATE-OUT             PIC X(08).
+002770     05  FILLER                      PIC X(10)  VALUE SPACES.
+002780     05  FILLER                      PIC X(14)
+002790         VALUE 'DEPARTMENT  : '.
+002800     05  WS-RPT-DEPT-OUT             PIC X(03).
+002810     05  FILLER                      PIC X(73)  VALUE SPACES.
+002820 
+002830 01  WS-RPT-HEADING-3.
+002840     05  FILLER                      PIC X(10)  VALUE SPACES.
+002850     05  FILLER                      PIC X(06)  VALUE 'EMPNO '.
+002860     05  FILLER                      PIC X(16)
+002870         VALUE 'LAST NAME       '.
+002880     05  FILLER                      PIC X(13)
+002890         VALUE 'FIRST NAME   '.
+002900     05  FILLER                      PIC X(04)  VALUE 'DEPT'.
+002910     05  FILLER                      PIC X(83)  VALUE SPACES.
+002920 
+002930 01  WS-RPT-DETAIL.
+002940     05  FILLER                      PIC X(10)  VALUE SPACES.
+002950     05  WS-RPT-EMPNO-OUT            PIC X(06).
+002960     05  FILLER                      PIC X(01)  VALUE SPACES.
+002970     05  WS-RPT-LNAME-OUT            PIC X(15).
+002980     05  FILLER                      PIC X(01)  VALUE SPACES.
+002990     05  WS-RPT-FNAME-OUT            PIC X(12).
+003000     05  FILLER                      PIC X(01)  VALUE SPACES.
+003010     05  WS-RPT-DEPT-DTL-OUT         PIC X(03).
+003020     05  FILLER                      PIC X(83)  VALUE SPACES.
+003030 
+003040 01  WS-RPT-TOTALS.
+003050     05  FILLER                      PIC X(10)  VALUE SPACES.
+003060     05  FILLER                      PIC X(20)
+003070         VALUE 'EMPLOYEES LISTED : '.
+003080     05  WS-RPT-TOTAL-OUT            PIC ZZZ,ZZ9.
+003090     05  FILLER                      PIC X(95)  VALUE SPACES.
+003100 
+003110*****************************************************************
+003120*  JSON BUILD AREA                                              *
+003130*****************************************************************
+003140 01  WS-JSON-BUILD-AREA             PIC X(300).
+003150 01  WS-JSON-NUMERIC-OUT             PIC -(7)9.99.
+003160 01  WS-JSON-BONUS-OUT               PIC -(7)9.99.
+003170 01  WS-JSON-COMM-OUT                PIC -(7)9.99.
+003180 01  WS-JSON-EDLEVEL-OUT             PIC ZZZ9.
+003190 
+003200 LINKAGE SECTION.
+003210 01  PARM-AREA.
+003220     05  PARM-LENGTH                 PIC S9(04) COMP.
+003230     05  PARM-TEXT                   PIC X(80).
+003240 
+003250 PROCEDURE DIVISION USING PARM-AREA.
+003260*****************************************************************
+003270*  0000-MAINLINE                                                *
+003280*****************************************************************
+003290 0000-MAINLINE.
+003300     PERFORM 1000-INITIALIZE
+003310         THRU 1000-INITIALIZE-EXIT
+003320     PERFORM 2000-PROCESS-REQUEST
+003330         THRU 2000-PROCESS-REQUEST-EXIT
+003340     PERFORM 8000-TERMINATE
+003350         THRU 8000-TERMINATE-EXIT
+003360     MOVE WS-RETURN-CODE TO RETURN-CODE
+003370     STOP RUN.
+003380 
+003390*****************************************************************
+003400*  1000-INITIALIZE - GET PARAMETERS, OPEN FILES NEEDED          *
+003410*****************************************************************
+003420 1000-INITIALIZE.
+003430     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+003440     ACCEPT WS-RUN-TIME FROM TIME
+003450     PERFORM 1100-GET-PARAMETERS
+003460         THRU 1100-GET-PARAMETERS-EXIT
+003470     IF WS-RETURN-CODE NOT = ZERO
+003480         GO TO 1000-INITIALIZE-EXIT
+003490     END-IF
+003500     PERFORM 1200-OPEN-COMMON-FILES
+003510         THRU 1200-OPEN-COMMON-FILES-EXIT
+003520     PERFORM 1300-OPEN-MODE-FILES
+003530         THRU 1300-OPEN-MODE-FILES-EXIT.
+003540 1000-INITIALIZE-EXIT.
+003550     EXIT.
+003560 
+003570*****************************************************************
+003580*  1100-GET-PARAMETERS                                         *
+003590*  THE RUN MODE AND SEARCH KEY COME FROM THE JCL PARM STRING.   *
+003600*  IF OPERATIONS SUBMITTED THE JOB WITH NO PARM, FALL BACK TO   *
+003610*  A SMALL PARAMETER FILE SO A RUN CAN STILL BE DRIVEN WITHOUT  *
+003620*  A PROGRAM CHANGE.                                            *
+003630*****************************************************************
+003640 1100-GET-PARAMETERS.
+003650     IF PARM-LENGTH > ZERO
+003660         MOVE SPACES TO WS-EMPNO
+003670         MOVE SPACES TO WS-SEARCH-WORKDEPT
+003680         MOVE SPACES TO WS-JOB-ID
+003690         MOVE SPACES TO WS-USER-ID
+003700         MOVE PARM-TEXT(1:1)  TO WS-RUN-MODE-CODE
+003710         IF PARM-LENGTH NOT < 7
+003720             MOVE PARM-TEXT(2:6)  TO WS-EMPNO
+003730         END-IF
+003740         IF PARM-LENGTH NOT < 10
+003750             MOVE PARM-TEXT(8:3)  TO WS-SEARCH-WORKDEPT
+003760         END-IF
+003770         IF PARM-LENGTH NOT < 18
+003780             MOVE PARM-TEXT(11:8) TO WS-JOB-ID
+003790         END-IF
+003800         IF PARM-LENGTH NOT < 26
+003810             MOVE PARM-TEXT(19:8) TO WS-USER-ID
+003820         END-IF
+003830     ELSE
+003840         PERFORM 1110-READ-PARAMETER-FILE
+003850             THRU 1110-READ-PARAMETER-FILE-EXIT
+003860     END-IF
+003870     IF NOT MODE-IS-VALID
+003880         DISPLAY 'COBOLDB2 - INVALID OR MISSING RUN MODE'
+003890         MOVE 16 TO WS-RETURN-CODE
+003900         GO TO 1100-GET-PARAMETERS-EXIT
+003910     END-IF.
+003920 1100-GET-PARAMETERS-EXIT.
+003930     EXIT.
+003940 
+003950 1110-READ-PARAMETER-FILE.
+003960     OPEN INPUT PARM-FILE
+003970     IF WS-PARM-FILE-STATUS NOT = '00'
+003980         DISPLAY 'COBOLDB2 - UNABLE TO OPEN PARMFILE, STATUS='
+003990             WS-PARM-FILE-STATUS
+004000         MOVE 16 TO WS-RETURN-CODE
+004010         GO TO 1110-READ-PARAMETER-FILE-EXIT
+004020     END-IF
+004030     READ PARM-FILE INTO PARM-FILE-RECORD
+004040     IF WS-PARM-FILE-STATUS = '00'
+004050         MOVE PF-RUN-MODE      TO WS-RUN-MODE-CODE
+004060         MOVE PF-KEY-EMPNO     TO WS-EMPNO
+004070         MOVE PF-KEY-WORKDEPT  TO WS-SEARCH-WORKDEPT
+004080         MOVE PF-JOB-ID        TO WS-JOB-ID
+004090         MOVE PF-USER-ID       TO WS-USER-ID
+004100     ELSE
+004110         DISPLAY 'COBOLDB2 - PARMFILE EMPTY OR UNREADABLE'
+004120         MOVE 16 TO WS-RETURN-CODE
+004130     END-IF
+004140     CLOSE PARM-FILE.
+004150 1110-READ-PARAMETER-FILE-EXIT.
+004160     EXIT.
+004170 
+004180*****************************************************************
+004190*  1200-OPEN-COMMON-FILES - FILES USED REGARDLESS OF RUN MODE   *
+004200*****************************************************************
+004210 1200-OPEN-COMMON-FILES.
+004220     OPEN EXTEND AUDIT-FILE
+004230     IF WS-AUDIT-STATUS = '05' OR '35'
+004240         OPEN OUTPUT AUDIT-FILE
+004250     END-IF
+004260     IF WS-AUDIT-STATUS NOT = '00'
+004270         DISPLAY 'COBOLDB2 - UNABLE TO OPEN AUDITLOG, STATUS='
+004280             WS-AUDIT-STATUS
+004290         MOVE 16 TO WS-RETURN-CODE
+004300     END-IF.
+004310 1200-OPEN-COMMON-FILES-EXIT.
+004320     EXIT.
+004330 
+004340*****************************************************************
+004350*  1300-OPEN-MODE-FILES - FILES SPECIFIC TO THE SELECTED MODE   *
+004360*****************************************************************
+004370 1300-OPEN-MODE-FILES.
+004380     IF MODE-SINGLE-LOOKUP OR MODE-DEPT-ROSTER OR
+004390         MODE-BATCH-EXTRACT
+004400         OPEN OUTPUT OUTEMP-FILE
+004410         IF WS-OUTEMP-STATUS NOT = '00'
+004420             DISPLAY 'COBOLDB2 - UNABLE TO OPEN OUTEMP, STATUS='
+004430                 WS-OUTEMP-STATUS
+004440             MOVE 16 TO WS-RETURN-CODE
+004450         END-IF
+004460         OPEN OUTPUT JSON-FILE
+004470         IF WS-JSON-STATUS NOT = '00'
+004480             DISPLAY 'COBOLDB2 - UNABLE TO OPEN JSONOUT, STATUS='
+004490                 WS-JSON-STATUS
+004500             MOVE 16 TO WS-RETURN-CODE
+004510         END-IF
+004520     END-IF
+004530     IF MODE-DEPT-ROSTER
+004540         OPEN OUTPUT RPT-FILE
+004550         IF WS-RPT-STATUS NOT = '00'
+004560             DISPLAY 'COBOLDB2 - UNABLE TO OPEN RPTOUT, STATUS='
+004570                 WS-RPT-STATUS
+004580             MOVE 16 TO WS-RETURN-CODE
+004590         END-IF
+004600         OPEN INPUT CONTROL-FILE
+004610         IF WS-CTL-STATUS NOT = '00'
+004620             DISPLAY 'COBOLDB2 - UNABLE TO OPEN CTLFILE, STATUS='
+004630                 WS-CTL-STATUS
+004640             MOVE 16 TO WS-RETURN-CODE
+004650         END-IF
+004660     END-IF
+004670     IF MODE-BATCH-EXTRACT
+004680         OPEN INPUT EMPNO-DRIVE-FILE
+004690         IF WS-DRIVE-STATUS NOT = '00'
+004700             DISPLAY 'COBOLDB2 - UNABLE TO OPEN EMPNOIN, STATUS='
+004710                 WS-DRIVE-STATUS
+004720             MOVE 16 TO WS-RETURN-CODE
+004730         END-IF
+004740         OPEN INPUT CONTROL-FILE
+004750         IF WS-CTL-STATUS NOT = '00'
+004760             DISPLAY 'COBOLDB2 - UNABLE TO OPEN CTLFILE, STATUS='
+004770                 WS-CTL-STATUS
+004780             MOVE 16 TO WS-RETURN-CODE
+004790         END-IF
+004800     END-IF
+004810     IF MODE-UPDATE
+004820         OPEN INPUT TRAN-FILE
+004830         IF WS-TRAN-STATUS NOT = '00'
+004840             DISPLAY 'COBOLDB2 - UNABLE TO OPEN TRANIN, STATUS='
+004850                 WS-TRAN-STATUS
+004860             MOVE 16 TO WS-RETURN-CODE
+004870         END-IF
+004880     END-IF.
+004890 1300-OPEN-MODE-FILES-EXIT.
+004900     EXIT.
+004910 
+004920*****************************************************************
+004930*  2000-PROCESS-REQUEST - DISPATCH ON RUN MODE                  *
+004940*****************************************************************
+004950 2000-PROCESS-REQUEST.
+004960     IF WS-RETURN-CODE NOT = ZERO
+004970         GO TO 2000-PROCESS-REQUEST-EXIT
+004980     END-IF
+004990     IF MODE-SINGLE-LOOKUP
+005000         PERFORM 2100-SINGLE-EMPLOYEE-LOOKUP
+005010             THRU 2100-SINGLE-EMPLOYEE-LOOKUP-EXIT
+005020     END-IF
+005030     IF MODE-DEPT-ROSTER
+005040         PERFORM 2200-DEPARTMENT-ROSTER
+005050             THRU 2200-DEPARTMENT-ROSTER-EXIT
+005060         PERFORM 5000-RECONCILE-CONTROL-TOTALS
+005070             THRU 5000-RECONCILE-CONTROL-TOTALS-EXIT
+005080     END-IF
+005090     IF MODE-BATCH-EXTRACT
+005100         PERFORM 2300-BATCH-EXTRACT
+005110             THRU 2300-BATCH-EXTRACT-EXIT
+005120         PERFORM 5000-RECONCILE-CONTROL-TOTALS
+005130             THRU 5000-RECONCILE-CONTROL-TOTALS-EXIT
+005140     END-IF
+005150     IF MODE-UPDATE
+005160         PERFORM 2400-UPDATE-EMPLOYEES
+005170             THRU 2400-UPDATE-EMPLOYEES-EXIT
+005180     END-IF.
+005190 2000-PROCESS-REQUEST-EXIT.
+005200     EXIT.
+005210 
+005220*****************************************************************
+005230*  2100-SINGLE-EMPLOYEE-LOOKUP                                  *
+005240*  WS-EMPNO WAS ALREADY MOVED IN FROM THE PARM / PARM FILE.     *
+005250*****************************************************************
+005260 2100-SINGLE-EMPLOYEE-LOOKUP.
+005270     EXEC SQL
+005280         SELECT EMPNO, LASTNAME, FIRSTNME, WORKDEPT, PHONENO,
+005290                HIREDATE, JOB, EDLEVEL, SEX, BIRTHDATE,
+005300                SALARY, BONUS, COMM
+005310         INTO :WS-EMPNO, :WS-LAST-NAME, :WS-FIRST-NAME,
+005320              :WS-WORKDEPT, :WS-PHONENO, :WS-HIREDATE,
+005330              :WS-JOB, :WS-EDLEVEL, :WS-SEX, :WS-BIRTHDATE,
+005340              :WS-SALARY, :WS-BONUS, :WS-COMM
+005350         FROM EMPLOYEE
+005360         WHERE EMPNO = :WS-EMPNO
+005370     END-EXEC
+005380     MOVE 'SELECT  ' TO WS-AUD-ACTION
+005390     PERFORM 4000-WRITE-AUDIT-RECORD
+005400         THRU 4000-WRITE-AUDIT-RECORD-EXIT
+005410     IF SQLCODE = 0
+005420         DISPLAY WS-EMPLOYEE-RECORD
+005430         PERFORM 3000-PROCESS-EMPLOYEE-ROW
+005440             THRU 3000-PROCESS-EMPLOYEE-ROW-EXIT
+005450     ELSE
+005460         DISPLAY 'COBOLDB2 - EMPLOYEE NOT FOUND, SQLCODE='
+005470             SQLCODE
+005480         MOVE 8 TO WS-RETURN-CODE
+005490     END-IF.
+005500 2100-SINGLE-EMPLOYEE-LOOKUP-EXIT.
+005510     EXIT.
+005520 
+005530*****************************************************************
+005540*  2200-DEPARTMENT-ROSTER                                       *
+005550*  CURSOR-DRIVEN, PAGINATED ROSTER REPORT FOR WS-SEARCH-WORKDEPT*
+005560*****************************************************************
+005570 2200-DEPARTMENT-ROSTER.
+005580     EXEC SQL
+005590         DECLARE EMPROSTER CURSOR FOR
+005600         SELECT EMPNO, LASTNAME, FIRSTNME, WORKDEPT, PHONENO,
+005610                HIREDATE, JOB, EDLEVEL, SEX, BIRTHDATE,
+005620                SALARY, BONUS, COMM
+005630         FROM EMPLOYEE
+005640         WHERE WORKDEPT = :WS-SEARCH-WORKDEPT
+005650         ORDER BY LASTNAME, FIRSTNME
+005660     END-EXEC
+005670 
+005680     EXEC SQL
+005690         OPEN EMPROSTER
+005700     END-EXEC
+005710 
+005720     IF SQLCODE NOT = 0
+005730         DISPLAY 'COBOLDB2 - UNABLE TO OPEN CURSOR, SQLCODE='
+005740             SQLCODE
+005750         MOVE 8 TO WS-RETURN-CODE
+005760         GO TO 2200-DEPARTMENT-ROSTER-EXIT
+005770     END-IF
+005780 
+005790     MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+005800     PERFORM 2220-FETCH-ROSTER-ROW
+005810         THRU 2220-FETCH-ROSTER-ROW-EXIT
+005820         UNTIL CURSOR-EOF
+005830 
+005840     EXEC SQL
+005850         CLOSE EMPROSTER
+005860     END-EXEC
+005870 
+005880     MOVE WS-RECORD-COUNT TO WS-RPT-TOTAL-OUT
+005890     WRITE RPT-RECORD FROM WS-RPT-TOTALS.
+005900 2200-DEPARTMENT-ROSTER-EXIT.
+005910     EXIT.
+005920 
+005930 2220-FETCH-ROSTER-ROW.
+005940     EXEC SQL
+005950         FETCH EMPROSTER
+005960         INTO :WS-EMPNO, :WS-LAST-NAME, :WS-FIRST-NAME,
+005970              :WS-WORKDEPT, :WS-PHONENO, :WS-HIREDATE,
+005980              :WS-JOB, :WS-EDLEVEL, :WS-SEX, :WS-BIRTHDATE,
+005990              :WS-SALARY, :WS-BONUS, :WS-COMM
+006000     END-EXEC
+006010     IF SQLCODE = 0
+006020         MOVE 'SELECT  ' TO WS-AUD-ACTION
+006030         PERFORM 4000-WRITE-AUDIT-RECORD
+006040             THRU 4000-WRITE-AUDIT-RECORD-EXIT
+006050         IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+006060             PERFORM 2230-WRITE-PAGE-HEADINGS
+006070                 THRU 2230-WRITE-PAGE-HEADINGS-EXIT
+006080         END-IF
+006090         PERFORM 2240-WRITE-REPORT-LINE
+006100             THRU 2240-WRITE-REPORT-LINE-EXIT
+006110         PERFORM 3000-PROCESS-EMPLOYEE-ROW
+006120             THRU 3000-PROCESS-EMPLOYEE-ROW-EXIT
+006130     ELSE
+006140         SET CURSOR-EOF TO TRUE
+006150         IF SQLCODE NOT = 100
+006160             DISPLAY 'COBOLDB2 - FETCH ERROR, SQLCODE='
+006170                 SQLCODE
+006180             MOVE 8 TO WS-RETURN-CODE
+006190         END-IF
+006200     END-IF.
+006210 2220-FETCH-ROSTER-ROW-EXIT.
+006220     EXIT.
+006230 
+006240 2230-WRITE-PAGE-HEADINGS.
+006250     ADD 1 TO WS-PAGE-COUNT
+006260     MOVE WS-PAGE-COUNT TO WS-RPT-PAGE-OUT
+006270     MOVE WS-RUN-DATE TO WS-RPT-DATE-OUT
+006280     MOVE WS-SEARCH-WORKDEPT TO WS-RPT-DEPT-OUT
+006290     WRITE RPT-RECORD FROM WS-RPT-HEADING-1
+006300     WRITE RPT-RECORD FROM WS-RPT-HEADING-2
+006310     WRITE RPT-RECORD FROM WS-RPT-HEADING-3
+006320     MOVE ZERO TO WS-LINE-COUNT.
+006330 2230-WRITE-PAGE-HEADINGS-EXIT.
+006340     EXIT.
+006350 
+006360 2240-WRITE-REPORT-LINE.
+006370     MOVE WS-EMPNO TO WS-RPT-EMPNO-OUT
+006380     MOVE WS-LAST-NAME TO WS-RPT-LNAME-OUT
+006390     MOVE WS-FIRST-NAME TO WS-RPT-FNAME-OUT
+006400     MOVE WS-WORKDEPT TO WS-RPT-DEPT-DTL-OUT
+006410     WRITE RPT-RECORD FROM WS-RPT-DETAIL
+006420     ADD 1 TO WS-LINE-COUNT.
+006430 2240-WRITE-REPORT-LINE-EXIT.
+006440     EXIT.
+006450 
+006460*****************************************************************
+006470*  2300-BATCH-EXTRACT                                           *
+006480*  DRIVEN BY A FILE OF EMPNO VALUES, ONE SELECT PER ENTRY.      *
+006490*****************************************************************
+006500 2300-BATCH-EXTRACT.
+006510     PERFORM 2310-READ-DRIVE-RECORD
+006520         THRU 2310-READ-DRIVE-RECORD-EXIT
+006530     PERFORM 2320-SELECT-EMPLOYEE-ROW
+006540         THRU 2320-SELECT-EMPLOYEE-ROW-EXIT
+006550         UNTIL DRIVE-EOF.
+006560 2300-BATCH-EXTRACT-EXIT.
+006570     EXIT.
+006580 
+006590 2310-READ-DRIVE-RECORD.
+006600     READ EMPNO-DRIVE-FILE INTO EMPNO-DRIVE-RECORD
+006610     IF WS-DRIVE-STATUS = '00'
+006620         MOVE DRV-EMPNO TO WS-EMPNO
+006630     ELSE
+006640         SET DRIVE-EOF TO TRUE
+006650     END-IF.
+006660 2310-READ-DRIVE-RECORD-EXIT.
+006670     EXIT.
+006680 
+006690 2320-SELECT-EMPLOYEE-ROW.
+006700     EXEC SQL
+006710         SELECT EMPNO, LASTNAME, FIRSTNME, WORKDEPT, PHONENO,
+006720                HIREDATE, JOB, EDLEVEL, SEX, BIRTHDATE,
+006730                SALARY, BONUS, COMM
+006740         INTO :WS-EMPNO, :WS-LAST-NAME, :WS-FIRST-NAME,
+006750              :WS-WORKDEPT, :WS-PHONENO, :WS-HIREDATE,
+006760              :WS-JOB, :WS-EDLEVEL, :WS-SEX, :WS-BIRTHDATE,
+006770              :WS-SALARY, :WS-BONUS, :WS-COMM
+006780         FROM EMPLOYEE
+006790         WHERE EMPNO = :WS-EMPNO
+006800     END-EXEC
+006810     MOVE 'SELECT  ' TO WS-AUD-ACTION
+006820     PERFORM 4000-WRITE-AUDIT-RECORD
+006830         THRU 4000-WRITE-AUDIT-RECORD-EXIT
+006840     IF SQLCODE = 0
+006850         PERFORM 3000-PROCESS-EMPLOYEE-ROW
+006860             THRU 3000-PROCESS-EMPLOYEE-ROW-EXIT
+006870     ELSE
+006880         DISPLAY 'COBOLDB2 - EMPNO NOT FOUND ' WS-EMPNO
+006890             ' SQLCODE=' SQLCODE
+006900         MOVE 4 TO WS-RETURN-CODE
+006910     END-IF
+006920     PERFORM 2310-READ-DRIVE-RECORD
+006930         THRU 2310-READ-DRIVE-RECORD-EXIT.
+006940 2320-SELECT-EMPLOYEE-ROW-EXIT.
+006950     EXIT.
+006960 
+006970*****************************************************************
+006980*  2400-UPDATE-EMPLOYEES                                        *
+006990*  READS A TRANSACTION FILE OF REQUESTED CHANGES, VALIDATES     *
+007000*  EACH ONE, AND ISSUES THE EXEC SQL UPDATE.                    *
+007010*****************************************************************
+007020 2400-UPDATE-EMPLOYEES.
+007030     PERFORM 2410-READ-TRAN-RECORD
+007040         THRU 2410-READ-TRAN-RECORD-EXIT
+007050     PERFORM 2420-PROCESS-TRAN-RECORD
+007060         THRU 2420-PROCESS-TRAN-RECORD-EXIT
+007070         UNTIL TRAN-EOF.
+007080 2400-UPDATE-EMPLOYEES-EXIT.
+007090     EXIT.
+007100 
+007110 2410-READ-TRAN-RECORD.
+007120     READ TRAN-FILE INTO TRAN-RECORD
+007130     IF WS-TRAN-STATUS NOT = '00'
+007140         SET TRAN-EOF TO TRUE
+007150     END-IF.
+007160 2410-READ-TRAN-RECORD-EXIT.
+007170     EXIT.
+007180
+007190*****************************************************************
+007200*  2415-FETCH-CURRENT-EMPLOYEE-ROW                                *
+007210*  LOADS THE EMPLOYEE'S CURRENT WORKDEPT/PHONENO/NAME BEFORE A    *
+007220*  TRANSACTION IS APPLIED, SO A FIELD THE TRANSACTION DOES NOT    *
+007230*  CARRY A CHANGE FOR IS PUT BACK UNCHANGED RATHER THAN BLANKED.  *
+007240*****************************************************************
+007250 2415-FETCH-CURRENT-EMPLOYEE-ROW.
+007260     SET TRAN-IS-VALID TO TRUE
+007270     EXEC SQL
+007280         SELECT WORKDEPT, PHONENO, LASTNAME, FIRSTNME
+007290         INTO :WS-UPD-WORKDEPT, :WS-UPD-PHONENO,
+007300              :WS-UPD-LASTNAME, :WS-UPD-FIRSTNME
+007310         FROM EMPLOYEE
+007320         WHERE EMPNO = :WS-UPD-EMPNO
+007330     END-EXEC
+007340     MOVE 'SELECT  ' TO WS-AUD-ACTION
+007350     MOVE WS-UPD-EMPNO TO WS-EMPNO
+007360     PERFORM 4000-WRITE-AUDIT-RECORD
+007370         THRU 4000-WRITE-AUDIT-RECORD-EXIT
+007380     IF SQLCODE NOT = 0
+007390         DISPLAY 'COBOLDB2 - EMPNO NOT FOUND FOR UPDATE '
+007400             WS-UPD-EMPNO ' SQLCODE=' SQLCODE
+007410         MOVE 8 TO WS-RETURN-CODE
+007420         SET TRAN-IS-INVALID TO TRUE
+007430     END-IF.
+007440 2415-FETCH-CURRENT-EMPLOYEE-ROW-EXIT.
+007450     EXIT.
+007460
+007470 2420-PROCESS-TRAN-RECORD.
+007480     MOVE TRAN-EMPNO TO WS-UPD-EMPNO
+007490     PERFORM 2415-FETCH-CURRENT-EMPLOYEE-ROW
+007500         THRU 2415-FETCH-CURRENT-EMPLOYEE-ROW-EXIT
+007510     IF TRAN-IS-VALID
+007520         IF TRAN-WORKDEPT-CHANGED
+007530             MOVE TRAN-WORKDEPT TO WS-UPD-WORKDEPT
+007540         END-IF
+007550         IF TRAN-PHONENO-CHANGED
+007560             MOVE TRAN-PHONENO TO WS-UPD-PHONENO
+007570         END-IF
+007580         IF TRAN-LASTNAME-CHANGED
+007590             MOVE TRAN-LASTNAME TO WS-UPD-LASTNAME
+007600         END-IF
+007610         IF TRAN-FIRSTNME-CHANGED
+007620             MOVE TRAN-FIRSTNME TO WS-UPD-FIRSTNME
+007630         END-IF
+007640         PERFORM 2430-VALIDATE-TRANSACTION
+007650             THRU 2430-VALIDATE-TRANSACTION-EXIT
+007660     END-IF
+007670     IF TRAN-IS-VALID
+007680         PERFORM 2440-UPDATE-EMPLOYEE-ROW
+007690             THRU 2440-UPDATE-EMPLOYEE-ROW-EXIT
+007700     END-IF
+007710     PERFORM 2410-READ-TRAN-RECORD
+007720         THRU 2410-READ-TRAN-RECORD-EXIT.
+007730 2420-PROCESS-TRAN-RECORD-EXIT.
+007740     EXIT.
+007750
+007760 2430-VALIDATE-TRANSACTION.
+007770     SET TRAN-IS-VALID TO TRUE
+007780     IF NOT WS-UPD-PHONENO NUMERIC
+007790         DISPLAY 'COBOLDB2 - INVALID PHONENO FOR EMPNO '
+007800             WS-UPD-EMPNO
+007810         SET TRAN-IS-INVALID TO TRUE
+007811         MOVE 4 TO WS-RETURN-CODE
+007820     END-IF
+007830     MOVE WS-UPD-WORKDEPT TO WS-DEPT-CHECK
+007840     EXEC SQL
+007850         SELECT COUNT(*) INTO :WS-DEPT-COUNT
+007860         FROM DEPARTMENT
+007870         WHERE DEPTNO = :WS-DEPT-CHECK
+007880     END-EXEC
+007890     IF SQLCODE NOT = 0 OR WS-DEPT-COUNT = ZERO
+007900         DISPLAY 'COBOLDB2 - INVALID WORKDEPT FOR EMPNO '
+007910             WS-UPD-EMPNO
+007920         SET TRAN-IS-INVALID TO TRUE
+007921         MOVE 4 TO WS-RETURN-CODE
+007930     END-IF.
+007940 2430-VALIDATE-TRANSACTION-EXIT.
+007950     EXIT.
+007960 
+007970 2440-UPDATE-EMPLOYEE-ROW.
+007980     EXEC SQL
+007990         UPDATE EMPLOYEE
+008000         SET WORKDEPT = :WS-UPD-WORKDEPT,
+008010             PHONENO  = :WS-UPD-PHONENO,
+008020             LASTNAME = :WS-UPD-LASTNAME,
+008030             FIRSTNME = :WS-UPD-FIRSTNME
+008040         WHERE EMPNO = :WS-UPD-EMPNO
+008050     END-EXEC
+008060     MOVE WS-UPD-EMPNO TO WS-EMPNO
+008070     MOVE 'UPDATE  ' TO WS-AUD-ACTION
+008080     PERFORM 4000-WRITE-AUDIT-RECORD
+008090         THRU 4000-WRITE-AUDIT-RECORD-EXIT
+008100     IF SQLCODE NOT = 0
+008110         DISPLAY 'COBOLDB2 - UPDATE FAILED FOR EMPNO '
+008120             WS-UPD-EMPNO ' SQLCODE=' SQLCODE
+008130         MOVE 8 TO WS-RETURN-CODE
+008140     ELSE
+008150         EXEC SQL
+008160             COMMIT
+008170         END-EXEC
+008180     END-IF.
+008190 2440-UPDATE-EMPLOYEE-ROW-EXIT.
+008200     EXIT.
+008210 
+008220*****************************************************************
+008230*  3000-PROCESS-EMPLOYEE-ROW                                    *
+008240*  COMMON PROCESSING FOR ONE FETCHED/SELECTED EMPLOYEE ROW -    *
+008250*  WRITE THE SEQUENTIAL EXTRACT RECORD, THE JSON RECORD, AND    *
+008260*  ACCUMULATE THE CONTROL TOTALS.                               *
+008270*****************************************************************
+008280 3000-PROCESS-EMPLOYEE-ROW.
+008290     PERFORM 3100-WRITE-OUTEMP-RECORD
+008300         THRU 3100-WRITE-OUTEMP-RECORD-EXIT
+008310     PERFORM 3200-WRITE-JSON-RECORD
+008320         THRU 3200-WRITE-JSON-RECORD-EXIT
+008330     ADD 1 TO WS-RECORD-COUNT
+008340     ADD WS-EMPNO-NUM TO WS-CHECKSUM-TOTAL.
+008350 3000-PROCESS-EMPLOYEE-ROW-EXIT.
+008360     EXIT.
+008370 
+008380 3100-WRITE-OUTEMP-RECORD.
+008390     MOVE WS-EMPNO TO EMPOUT-EMPNO
+008400     MOVE WS-LAST-NAME TO EMPOUT-LASTNAME
+008410     MOVE WS-FIRST-NAME TO EMPOUT-FIRSTNME
+008420     MOVE WS-WORKDEPT TO EMPOUT-WORKDEPT
+008430     MOVE WS-PHONENO TO EMPOUT-PHONENO
+008440     MOVE WS-HIREDATE TO EMPOUT-HIREDATE
+008450     MOVE WS-JOB TO EMPOUT-JOB
+008460     MOVE WS-EDLEVEL TO EMPOUT-EDLEVEL
+008470     MOVE WS-SEX TO EMPOUT-SEX
+008480     MOVE WS-BIRTHDATE TO EMPOUT-BIRTHDATE
+008490     MOVE WS-SALARY TO EMPOUT-SALARY
+008500     MOVE WS-BONUS TO EMPOUT-BONUS
+008510     MOVE WS-COMM TO EMPOUT-COMM
+008520     WRITE EMPOUT-RECORD.
+008530 3100-WRITE-OUTEMP-RECORD-EXIT.
+008540     EXIT.
+008550 
+008560*****************************************************************
+008570*  3200-WRITE-JSON-RECORD                                       *
+008580*  BUILDS ONE JSON DOCUMENT FOR THE CURRENT EMPLOYEE ROW.       *
+008590*  TRAILING SPACES ARE DROPPED BY STRINGING EACH ALPHANUMERIC   *
+008600*  FIELD DELIMITED BY SPACE.                                    *
+008610*****************************************************************
+008620 3200-WRITE-JSON-RECORD.
+008630     MOVE WS-SALARY TO WS-JSON-NUMERIC-OUT
+008640     MOVE WS-BONUS TO WS-JSON-BONUS-OUT
+008650     MOVE WS-COMM TO WS-JSON-COMM-OUT
+008660     MOVE WS-EDLEVEL TO WS-JSON-EDLEVEL-OUT
+008670     MOVE SPACES TO WS-JSON-BUILD-AREA
+008680     STRING '{"EMPNO":"'     DELIMITED BY SIZE
+008690             WS-EMPNO        DELIMITED BY SIZE
+008700             '","LASTNAME":"' DELIMITED BY SIZE
+008710             WS-LAST-NAME    DELIMITED BY SPACE
+008720             '","FIRSTNME":"' DELIMITED BY SIZE
+008730             WS-FIRST-NAME   DELIMITED BY SPACE
+008740             '","WORKDEPT":"' DELIMITED BY SIZE
+008750             WS-WORKDEPT     DELIMITED BY SIZE
+008760             '","PHONENO":"'  DELIMITED BY SIZE
+008770             WS-PHONENO      DELIMITED BY SIZE
+008780             '","HIREDATE":"' DELIMITED BY SIZE
+008790             WS-HIREDATE     DELIMITED BY SPACE
+008800             '","JOB":"'      DELIMITED BY SIZE
+008810             WS-JOB          DELIMITED BY SPACE
+008820             '","EDLEVEL":'  DELIMITED BY SIZE
+008830             WS-JSON-EDLEVEL-OUT DELIMITED BY SIZE
+008840             ',"SEX":"'       DELIMITED BY SIZE
+008850             WS-SEX          DELIMITED BY SIZE
+008860             '","BIRTHDATE":"' DELIMITED BY SIZE
+008870             WS-BIRTHDATE    DELIMITED BY SPACE
+008880             '","SALARY":'    DELIMITED BY SIZE
+008890             WS-JSON-NUMERIC-OUT DELIMITED BY SIZE
+008900             ',"BONUS":'      DELIMITED BY SIZE
+008910             WS-JSON-BONUS-OUT   DELIMITED BY SIZE
+008920             ',"COMM":'       DELIMITED BY SIZE
+008930             WS-JSON-COMM-OUT    DELIMITED BY SIZE
+008940             '}'             DELIMITED BY SIZE
+008950         INTO WS-JSON-BUILD-AREA
+008960     END-STRING
+008970     MOVE WS-JSON-BUILD-AREA TO JSON-TEXT
+008980     WRITE JSON-OUTPUT-RECORD.
+008990 3200-WRITE-JSON-RECORD-EXIT.
+009000     EXIT.
+009010 
+009020*****************************************************************
+009030*  4000-WRITE-AUDIT-RECORD                                      *
+009040*  LOGS ONE PII ACCESS EVENT TO THE AUDIT TRAIL FILE.           *
+009050*****************************************************************
+009060 4000-WRITE-AUDIT-RECORD.
+009070     MOVE WS-RUN-DATE TO AUD-RUN-DATE
+009080     MOVE WS-RUN-TIME TO AUD-RUN-TIME
+009090     MOVE WS-JOB-ID TO AUD-JOB-ID
+009100     MOVE WS-USER-ID TO AUD-USER-ID
+009110     MOVE WS-RUN-MODE-CODE TO AUD-RUN-MODE
+009120     MOVE WS-AUD-ACTION TO AUD-ACTION
+009130     MOVE WS-EMPNO TO AUD-EMPNO
+009140     MOVE SQLCODE TO AUD-SQLCODE
+009150     WRITE AUDIT-RECORD.
+009160 4000-WRITE-AUDIT-RECORD-EXIT.
+009170     EXIT.
+009180 
+009190*****************************************************************
+009200*  5000-RECONCILE-CONTROL-TOTALS                                *
+009210*  COMPARES THE COUNT AND CHECKSUM ACCUMULATED DURING THE       *
+009220*  EXTRACT AGAINST THE EXPECTED TOTALS OPERATIONS SUPPLIED IN   *
+009230*  THE CONTROL FILE.  A MISMATCH GETS ITS OWN RETURN CODE SO IT *
+009240*  CANNOT BE MISTAKEN FOR A CLEAN RUN DOWNSTREAM.               *
+009250*****************************************************************
+009260 5000-RECONCILE-CONTROL-TOTALS.
+009270     READ CONTROL-FILE INTO CONTROL-RECORD
+009280     IF WS-CTL-STATUS = '00'
+009290         SET CTL-RECORD-FOUND TO TRUE
+009300     END-IF
+009310     IF NOT CTL-RECORD-FOUND
+009320         DISPLAY 'COBOLDB2 - NO CONTROL RECORD SUPPLIED, '
+009330             'TOTALS NOT RECONCILED'
+009340         GO TO 5000-RECONCILE-CONTROL-TOTALS-EXIT
+009350     END-IF
+009360     DISPLAY 'COBOLDB2 - RECORDS EXTRACTED: ' WS-RECORD-COUNT
+009370     DISPLAY 'COBOLDB2 - CHECKSUM TOTAL   : ' WS-CHECKSUM-TOTAL
+009380     IF WS-RECORD-COUNT NOT = CTL-EXPECTED-COUNT
+009390         OR WS-CHECKSUM-TOTAL NOT = CTL-EXPECTED-CHECKSUM
+009400         DISPLAY 'COBOLDB2 - CONTROL TOTAL MISMATCH - '
+009410             'EXPECTED COUNT=' CTL-EXPECTED-COUNT
+009420             ' CHECKSUM=' CTL-EXPECTED-CHECKSUM
+009430         MOVE 16 TO WS-RETURN-CODE
+009440     END-IF.
+009450 5000-RECONCILE-CONTROL-TOTALS-EXIT.
+009460     EXIT.
+009470 
+009480*****************************************************************
+009490*  8000-TERMINATE - CLOSE WHATEVER WAS OPENED                   *
+009500*****************************************************************
+009510 8000-TERMINATE.
+009520     PERFORM 8100-CLOSE-FILES
+009530         THRU 8100-CLOSE-FILES-EXIT.
+009540 8000-TERMINATE-EXIT.
+009550     EXIT.
+009560 
+009570 8100-CLOSE-FILES.
+009580     IF MODE-SINGLE-LOOKUP OR MODE-DEPT-ROSTER OR
+009590         MODE-BATCH-EXTRACT
+009600         CLOSE OUTEMP-FILE
+009610         CLOSE JSON-FILE
+009620     END-IF
+009630     IF MODE-DEPT-ROSTER
+009640         CLOSE RPT-FILE
+009650         CLOSE CONTROL-FILE
+009660     END-IF
+009670     IF MODE-BATCH-EXTRACT
+009680         CLOSE EMPNO-DRIVE-FILE
+009690         CLOSE CONTROL-FILE
+009700     END-IF
+009710     IF MODE-UPDATE
+009720         CLOSE TRAN-FILE
+009730     END-IF
+009740     CLOSE AUDIT-FILE.
+009750 8100-CLOSE-FILES-EXIT.
+009760     EXIT.
