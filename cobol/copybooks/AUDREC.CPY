@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020*  AUDREC.CPY                                                   *
+000030*  PII ACCESS AUDIT TRAIL RECORD, WRITTEN ONCE PER EMPLOYEE     *
+000040*  TOUCHED BY COBOLDB2 SO COMPLIANCE HAS A TRACEABLE LOG OF     *
+000050*  EVERY BATCH ACCESS TO COMPENSATION AND PERSONAL DATA.        *
+000060*****************************************************************
+000070 01  AUDIT-RECORD.
+000080     05  AUD-RUN-DATE             PIC X(08).
+000090     05  AUD-RUN-TIME             PIC X(08).
+000100     05  AUD-JOB-ID               PIC X(08).
+000110     05  AUD-USER-ID              PIC X(08).
+000120     05  AUD-RUN-MODE             PIC X(01).
+000130     05  AUD-ACTION               PIC X(08).
+000140     05  AUD-EMPNO                PIC X(06).
+000150     05  AUD-SQLCODE              PIC S9(09).
+000160     05  FILLER                   PIC X(14).
