@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020*  CTLREC.CPY                                                   *
+000030*  EXPECTED CONTROL TOTALS FOR A DEPARTMENT ROSTER OR BATCH     *
+000040*  EXTRACT RUN, SUPPLIED BY OPERATIONS AHEAD OF THE JOB SO      *
+000050*  COBOLDB2 CAN RECONCILE ITS OWN FETCH COUNT AND CHECKSUM      *
+000060*  AGAINST WHAT WAS EXPECTED.                                   *
+000070*****************************************************************
+000080 01  CONTROL-RECORD.
+000090     05  CTL-RUN-DATE             PIC X(08).
+000100     05  CTL-EXPECTED-COUNT       PIC 9(07).
+000110     05  CTL-EXPECTED-CHECKSUM    PIC 9(09).
+000120     05  FILLER                   PIC X(26).
