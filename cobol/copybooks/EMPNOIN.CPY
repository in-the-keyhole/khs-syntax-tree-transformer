@@ -0,0 +1,8 @@
+000010*****************************************************************
+000020*  EMPNOIN.CPY                                                  *
+000030*  DRIVING FILE RECORD FOR THE BATCH MULTI-EMPLOYEE EXTRACT.    *
+000040*  ONE EMPNO PER RECORD.                                        *
+000050*****************************************************************
+000060 01  EMPNO-DRIVE-RECORD.
+000070     05  DRV-EMPNO                PIC X(06).
+000080     05  FILLER                   PIC X(74).
