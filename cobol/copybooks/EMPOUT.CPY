@@ -0,0 +1,22 @@
+000010*****************************************************************
+000020*  EMPOUT.CPY                                                   *
+000030*  SEQUENTIAL OUTPUT RECORD FOR THE EXTRACTED EMPLOYEE DATA     *
+000040*  PRODUCED BY COBOLDB2.  LAYOUT MIRRORS THE FULL EMPLOYEE      *
+000050*  TABLE ROW SO DOWNSTREAM EXTRACT/LOAD JOBS CAN CONSUME IT     *
+000060*  WITHOUT RE-QUERYING DB2.                                     *
+000070*****************************************************************
+000080 01  EMPOUT-RECORD.
+000090     05  EMPOUT-EMPNO            PIC X(06).
+000100     05  EMPOUT-LASTNAME         PIC X(15).
+000110     05  EMPOUT-FIRSTNME         PIC X(12).
+000120     05  EMPOUT-WORKDEPT         PIC X(03).
+000130     05  EMPOUT-PHONENO          PIC X(04).
+000140     05  EMPOUT-HIREDATE         PIC X(10).
+000150     05  EMPOUT-JOB              PIC X(08).
+000160     05  EMPOUT-EDLEVEL          PIC S9(04).
+000170     05  EMPOUT-SEX              PIC X(01).
+000180     05  EMPOUT-BIRTHDATE        PIC X(10).
+000190     05  EMPOUT-SALARY           PIC S9(07)V99.
+000200     05  EMPOUT-BONUS            PIC S9(07)V99.
+000210     05  EMPOUT-COMM             PIC S9(07)V99.
+000220     05  FILLER                  PIC X(05).
