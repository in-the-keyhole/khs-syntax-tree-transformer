@@ -0,0 +1,8 @@
+000010*****************************************************************
+000020*  JSONREC.CPY                                                  *
+000030*  ONE PHYSICAL-SEQUENTIAL RECORD HOLDING ONE JSON DOCUMENT     *
+000040*  FOR A SINGLE EMPLOYEE, WRITTEN TO THE DATASET THE            *
+000050*  INTEGRATION LAYER POLLS.                                     *
+000060*****************************************************************
+000070 01  JSON-OUTPUT-RECORD.
+000080     05  JSON-TEXT                PIC X(300).
