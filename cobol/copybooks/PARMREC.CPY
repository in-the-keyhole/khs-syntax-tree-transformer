@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020*  PARMREC.CPY                                                  *
+000030*  FALLBACK PARAMETER FILE RECORD, READ WHEN THE JCL EXEC       *
+000040*  STATEMENT CARRIES NO PARM= STRING.  LAYOUT MATCHES THE       *
+000050*  POSITIONAL PARM STRING ITSELF (SEE 1100-GET-PARAMETERS).     *
+000060*****************************************************************
+000070 01  PARM-FILE-RECORD.
+000080     05  PF-RUN-MODE              PIC X(01).
+000090     05  PF-KEY-EMPNO             PIC X(06).
+000100     05  PF-KEY-WORKDEPT          PIC X(03).
+000110     05  PF-JOB-ID                PIC X(08).
+000120     05  PF-USER-ID               PIC X(08).
+000130     05  FILLER                   PIC X(54).
