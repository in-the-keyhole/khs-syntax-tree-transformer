@@ -0,0 +1,21 @@
+000010*****************************************************************
+000020*  TRANREC.CPY                                                  *
+000030*  EMPLOYEE MAINTENANCE TRANSACTION RECORD.  ONE RECORD PER     *
+000040*  REQUESTED CHANGE TO AN EMPLOYEE ROW, READ BY THE UPDATE      *
+000050*  MODE OF COBOLDB2 IN PLACE OF AD HOC DBA SQL.                 *
+000060*****************************************************************
+000070 01  TRAN-RECORD.
+000080     05  TRAN-EMPNO               PIC X(06).
+000090     05  TRAN-WORKDEPT            PIC X(03).
+000091     05  TRAN-WORKDEPT-IND        PIC X(01).
+000092         88  TRAN-WORKDEPT-CHANGED    VALUE 'Y'.
+000100     05  TRAN-PHONENO             PIC X(04).
+000101     05  TRAN-PHONENO-IND         PIC X(01).
+000102         88  TRAN-PHONENO-CHANGED     VALUE 'Y'.
+000110     05  TRAN-LASTNAME            PIC X(15).
+000111     05  TRAN-LASTNAME-IND        PIC X(01).
+000112         88  TRAN-LASTNAME-CHANGED    VALUE 'Y'.
+000120     05  TRAN-FIRSTNME            PIC X(12).
+000121     05  TRAN-FIRSTNME-IND        PIC X(01).
+000122         88  TRAN-FIRSTNME-CHANGED    VALUE 'Y'.
+000130     05  FILLER                   PIC X(36).
