@@ -0,0 +1,50 @@
+//COBDB2   PROC RGN=4M,PARM=,SSID=DB2P
+//*--------------------------------------------------------------*
+//* PROC COBDB2                                                  *
+//* RUNS PROGRAM COBOLDB2 UNDER THE DB2 CALL ATTACH FACILITY.    *
+//* PASS RUN-MODE/KEY INFORMATION VIA PARM= ON THE EXEC THAT     *
+//* CALLS THIS PROC (SEE COBDB2RN.JCL FOR AN EXAMPLE).  PARM=    *
+//* DEFAULTS TO NULL -- IF THE CALLER OMITS IT, COBOLDB2 SEES    *
+//* PARM-LENGTH OF ZERO AND FALLS BACK TO READING PARMFILE.      *
+//*                                                               *
+//* A DROPPED DB2 CONNECTION SURFACES AS A NON-ZERO SQLCODE ON   *
+//* THE NEXT EXEC SQL CALL INSIDE COBOLDB2, WHICH THE PROGRAM    *
+//* TURNS INTO RETURN-CODE 8 AND A CLEAN STOP RUN INSTEAD OF AN  *
+//* ABEND -- THERE IS NO CONNECT-CHECK STEP IN THIS PROC.        *
+//*--------------------------------------------------------------*
+//GO      EXEC PGM=COBOLDB2,PARM='&PARM',
+//             REGION=&RGN
+//STEPLIB  DD  DSN=DB2&SSID..SDSNLOAD,DISP=SHR
+//         DD  DSN=PROD.COBOLDB2.LOADLIB,DISP=SHR
+//DBRMLIB  DD  DSN=PROD.COBOLDB2.DBRMLIB,DISP=SHR
+//SYSTSPRT DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//SYSABOUT DD  SYSOUT=*
+//*--------------------------------------------------------------*
+//* OUTEMP/JSONOUT/RPTOUT/AUDITLOG ALL USE DISP=MOD SO A RESTART *
+//* AFTER A FAILED RUN FINDS THE DATASET ALREADY CATALOGED       *
+//* INSTEAD OF FAILING ALLOCATION WITH A DUPLICATE-NAME ERROR.   *
+//* THE PROGRAM OPENS OUTEMP/JSONOUT/RPTOUT FOR OUTPUT, WHICH    *
+//* REWRITES THEM FROM THE BEGINNING ON EVERY RUN; AUDITLOG IS   *
+//* OPENED EXTEND SO PRIOR AUDIT ROWS ACCUMULATE ACROSS RUNS.    *
+//*--------------------------------------------------------------*
+//OUTEMP   DD  DSN=PROD.COBOLDB2.OUTEMP,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=105,BLKSIZE=0)
+//AUDITLOG DD  DSN=PROD.COBOLDB2.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=70,BLKSIZE=0)
+//JSONOUT  DD  DSN=PROD.COBOLDB2.JSONOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=300,BLKSIZE=0)
+//RPTOUT   DD  DSN=PROD.COBOLDB2.RPTOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=0)
+//PARMFILE DD  DSN=PROD.COBOLDB2.PARMFILE,DISP=SHR
+//EMPNOIN  DD  DSN=PROD.COBOLDB2.EMPNOIN,DISP=SHR
+//TRANIN   DD  DSN=PROD.COBOLDB2.TRANIN,DISP=SHR
+//CTLFILE  DD  DSN=PROD.COBOLDB2.CTLFILE,DISP=SHR
