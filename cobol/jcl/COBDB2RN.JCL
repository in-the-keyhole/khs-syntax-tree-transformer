@@ -0,0 +1,26 @@
+//COBDB2RN JOB (ACCTNO),'EMPLOYEE EXTRACT',CLASS=A,MSGCLASS=X,
+//             RESTART=STEP01,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* PRODUCTION BATCH WINDOW JOB FOR THE COBOLDB2 FAMILY OF       *
+//* PROGRAMS.  SUPPLY THE RUN MODE AND KEY ON PARM= :            *
+//*   POS 01    RUN MODE  1=SINGLE  2=ROSTER  3=BATCH  4=UPDATE  *
+//*   POS 02-07 EMPNO (MODE 1)                                   *
+//*   POS 08-10 WORKDEPT (MODE 2)                                *
+//*   POS 11-18 JOB ID FOR THE AUDIT TRAIL                       *
+//*   POS 19-26 USER ID FOR THE AUDIT TRAIL                      *
+//*                                                               *
+//* RESTART: IF THE DB2 CONNECTION DROPS MID-RUN, STEP01 ENDS    *
+//* WITH CONDITION CODE 8 AND THE JOB CAN BE RESUBMITTED WITH    *
+//* RESTART=STEP01 (ABOVE) TO RE-DRIVE THE SAME EXTRACT FROM     *
+//* THE BEGINNING OF THE STEP - THE AUDIT FILE IS OPENED EXTEND  *
+//* SO NO PRIOR AUDIT ROWS ARE LOST ACROSS A RESTART.            *
+//*--------------------------------------------------------------*
+//STEP01   EXEC COBDB2,PARM='3         PAYJOB01OPSUSR01     '
+//*
+//* STEP02 RUNS ONLY IF STEP01 ENDED CLEAN (RC 0) OR WITH A      *
+//* WARNING (RC 4 - SOME EMPNOS NOT FOUND).  RC 8 OR HIGHER      *
+//* (DB2 ERROR OR CONTROL TOTAL MISMATCH) STOPS THE STREAM SO    *
+//* OPERATIONS CAN INVESTIGATE BEFORE DOWNSTREAM JOBS RUN.       *
+//*
+//STEP02   EXEC PGM=IEFBR14,COND=(4,GT,STEP01)
+//DD1      DD  DSN=PROD.COBOLDB2.OUTEMP,DISP=SHR
